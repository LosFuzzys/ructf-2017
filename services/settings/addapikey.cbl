@@ -4,25 +4,48 @@
        environment division.
        input-output section.
        file-control.
-         select optional keyvalue assign to external 'db.dat'
-           organization is indexed
-           access mode is random
-           record key is name
-           lock mode is automatic
-           sharing with all other.
+         copy dbselect.
+         select optional audit-log assign to external 'apikey-audit.log'
+           organization is line sequential
+           sharing with all other
+           file status is audit-log-status.
 
        data division.
        file section.
-         fd keyvalue is external.
-         01 ssection.
-           02 name picture x(40).
-           02 api-keys occurs 9 times.
-             03 api-key picture x(80).
-           02 api-keys-count picture 9.
+         copy dbrecord.
+         fd audit-log is external.
+         01 audit-record.
+           02 audit-date picture 9(8).
+           02 filler picture x(1).
+           02 audit-time picture 9(6).
+           02 filler picture x(1).
+           02 audit-section-name picture x(40).
+           02 filler picture x(1).
+           02 audit-masked-key picture x(8).
+           02 filler picture x(1).
+           02 audit-state picture x(2).
 
        working-storage section.
        01 need-more picture 9.
        01 ind picture 9.
+       01 auth-found picture x(1).
+       01 dup-found picture x(1).
+       01 scan-done picture x(1).
+       01 insert-found picture x(1).
+       01 insert-suffix picture 9.
+       01 next-link-missing picture x(1) value 'n'.
+       01 audit-log-status picture x(2).
+       01 audit-io-ok picture x(1).
+       01 audit-retry picture 9.
+       01 chain-full picture x(1).
+       01 chain-exhausted picture x(1).
+       01 chain-suffix picture 9.
+       01 chain-next-name picture x(40).
+       01 io-ok picture x(1).
+       01 io-retry picture 9.
+       01 io-sleep-seconds picture 9(4) comp value 1.
+       01 today-date picture 9(8).
+       01 tilde-count picture 9(2).
 
        linkage section.
        01 argc binary-long unsigned.
@@ -47,40 +70,362 @@
              move zero to need-more
            end-if
 
+           move zero to tilde-count
+           inspect section-name tallying tilde-count for all '~'
+           if tilde-count is greater than zero
+             move 'iv' to state
+             move 2 to result-length
+             perform write-audit-and-exit
+           end-if
+
            move section-name to name
            read keyvalue record
              invalid key
                move 'bn' to state
                move 2 to result-length
-               goback
+               perform write-audit-and-exit
            end-read
 
-           if api-keys-count is equal to 9
+           move 'n' to auth-found
+           move 'n' to dup-found
+           move 'n' to scan-done
+           move 'n' to insert-found
+           move 'n' to next-link-missing
+           move 'n' to chain-full
+           move 'n' to chain-exhausted
+           move 1 to chain-suffix
+
+           perform scan-chain-link until scan-done is equal to 'y'
+           perform resolve-insert-target
+
+           if auth-found is not equal to 'y'
+             move 'na' to state
+             move 2 to result-length
+             perform write-audit-and-exit
+           end-if
+
+           if dup-found is equal to 'y'
+             move 'dk' to state
+             move 2 to result-length
+             perform write-audit-and-exit
+           end-if
+
+           if chain-exhausted is equal to 'y'
              move 'mk' to state
              move 2 to result-length
-             goback
+             perform write-audit-and-exit
            end-if
-        
-           perform 
-             varying ind 
+
+           accept today-date from date yyyymmdd
+
+           if chain-full is equal to 'y'
+             move spaces to ssection
+             move chain-next-name to name
+             move zero to api-keys-count
+             move newkey to api-key(1)
+             move today-date to created-date(1)
+             add 1 to api-keys-count end-add
+             perform write-new-section-with-retry
+           else
+             add 1 to api-keys-count end-add
+             move newkey to api-key(api-keys-count)
+             move today-date to created-date(api-keys-count)
+             perform rewrite-section-with-retry
+           end-if
+
+           if io-ok is not equal to 'y'
+             move 'fl' to state
+             move 2 to result-length
+             perform write-audit-and-exit
+           end-if
+
+           move 'ok' to state
+           move 2 to result-length
+           perform write-audit-and-exit.
+
+       rewrite-section-with-retry.
+           move 'n' to io-ok
+           perform
+             varying io-retry
+               from 1 by 1 until io-retry is greater than 3
+             rewrite ssection
+               invalid key
+                 continue
+               not invalid key
+                 move 'y' to io-ok
+             end-rewrite
+             if io-ok is equal to 'y'
+               exit perform
+             end-if
+             call 'C$SLEEP' using io-sleep-seconds
+           end-perform.
+
+       write-new-section-with-retry.
+           move 'n' to io-ok
+           perform
+             varying io-retry
+               from 1 by 1 until io-retry is greater than 3
+             write ssection
+               invalid key
+                 continue
+               not invalid key
+                 move 'y' to io-ok
+             end-write
+             if io-ok is equal to 'y'
+               exit perform
+             end-if
+             call 'C$SLEEP' using io-sleep-seconds
+           end-perform.
+
+       write-audit-and-exit.
+           move section-name to audit-section-name
+           accept audit-date from date yyyymmdd
+           accept audit-time from time
+           move spaces to audit-masked-key
+           move oldkey(1:4) to audit-masked-key(1:4)
+           move '****' to audit-masked-key(5:4)
+           move state to audit-state
+
+           perform write-audit-record-with-retry
+
+           goback.
+
+       write-audit-record-with-retry.
+           move 'n' to audit-io-ok
+           perform
+             varying audit-retry
+               from 1 by 1 until audit-retry is greater than 3
+             open extend audit-log
+             if audit-log-status(1:1) is equal to '0'
+               write audit-record
+               if audit-log-status(1:1) is equal to '0'
+                 move 'y' to audit-io-ok
+               end-if
+               close audit-log
+             end-if
+             if audit-io-ok is equal to 'y'
+               exit perform
+             end-if
+             call 'C$SLEEP' using io-sleep-seconds
+           end-perform.
+
+       scan-chain-link.
+           perform
+             varying ind
                from 1 by 1 until ind is greater than api-keys-count
              if oldkey is equal to api-key(ind)
-               add 1 to api-keys-count end-add
-               move newkey to api-key(api-keys-count)
-               rewrite ssection
-                 invalid key
-                   move 'fl' to state
-                   move 2 to result-length
-                   goback
-               end-rewrite
-               move 'ok' to state
+               move 'y' to auth-found
+             end-if
+             if newkey is equal to api-key(ind)
+               move 'y' to dup-found
+             end-if
+           end-perform
+
+           if insert-found is equal to 'n'
+             and api-keys-count is less than 9
+             move 'y' to insert-found
+             move chain-suffix to insert-suffix
+           end-if
+
+           if chain-suffix is equal to 9
+             move 'y' to scan-done
+           else
+             add 1 to chain-suffix end-add
+             move spaces to chain-next-name
+             string
+               section-name delimited by space
+               '~' delimited by size
+               chain-suffix delimited by size
+               into chain-next-name
+             end-string
+             move chain-next-name to name
+             read keyvalue record
+               invalid key
+                 move 'y' to scan-done
+                 move 'y' to next-link-missing
+               not invalid key
+                 move 'n' to next-link-missing
+             end-read
+           end-if.
+
+       resolve-insert-target.
+           if insert-found is equal to 'y'
+             move 'n' to chain-full
+             if insert-suffix is equal to 1
+               move section-name to name
+             else
+               move spaces to chain-next-name
+               string
+                 section-name delimited by space
+                 '~' delimited by size
+                 insert-suffix delimited by size
+                 into chain-next-name
+               end-string
+               move chain-next-name to name
+             end-if
+             read keyvalue record
+               invalid key
+                 continue
+             end-read
+           else
+             if next-link-missing is equal to 'y'
+               move 'y' to chain-full
+             else
+               move 'y' to chain-exhausted
+             end-if
+           end-if.
+
+       end program add--apikey.
+
+       identification division.
+       program-id. del--apikey.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy dbselect.
+
+       data division.
+       file section.
+         copy dbrecord.
+
+       working-storage section.
+       01 need-more picture 9.
+       01 ind picture 9.
+       01 found-ind picture 9.
+       01 last-ind picture 9.
+       01 found-flag picture x(1).
+       01 chain-done picture x(1).
+       01 chain-suffix picture 9.
+       01 chain-next-name picture x(40).
+       01 io-ok picture x(1).
+       01 io-retry picture 9.
+       01 io-sleep-seconds picture 9(4) comp value 1.
+       01 tilde-count picture 9(2).
+
+       linkage section.
+       01 argc binary-long unsigned.
+       01 argv.
+         02 section-name picture x(40).
+         02 delkey picture x(80).
+         02 filler picture x(893).
+       01 result.
+         02 state picture x(2).
+         02 filler picture x(1022).
+       01 result-length binary-long unsigned.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       delete-api--key.
+           if argc is less than 33
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+           move zero to tilde-count
+           inspect section-name tallying tilde-count for all '~'
+           if tilde-count is greater than zero
+             move 'iv' to state
+             move 2 to result-length
+             goback
+           end-if
+
+           move section-name to name
+           read keyvalue record
+             invalid key
+               move 'bn' to state
                move 2 to result-length
                goback
+           end-read
+
+           move zero to found-ind
+           move 'n' to found-flag
+           move 'n' to chain-done
+           move 1 to chain-suffix
+
+           perform scan-chain-for-delkey
+             until chain-done is equal to 'y'
+
+           if found-flag is not equal to 'y'
+             move 'na' to state
+             move 2 to result-length
+             goback
+           end-if
+
+           subtract 1 from api-keys-count giving last-ind
+           perform
+             varying ind
+               from found-ind by 1 until ind is greater than last-ind
+             move api-key(ind + 1) to api-key(ind)
+             move created-date(ind + 1) to created-date(ind)
+           end-perform
+
+           move spaces to api-key(api-keys-count)
+           move zero to created-date(api-keys-count)
+           subtract 1 from api-keys-count end-subtract
+
+           perform rewrite-section-with-retry
+
+           if io-ok is not equal to 'y'
+             move 'fl' to state
+             move 2 to result-length
+             goback
+           end-if
+
+           move 'ok' to state
+           move 2 to result-length
+           goback.
+
+       scan-chain-for-delkey.
+           perform
+             varying ind
+               from 1 by 1 until ind is greater than api-keys-count
+             if delkey is equal to api-key(ind)
+               move ind to found-ind
+               move 'y' to found-flag
              end-if
            end-perform
 
-           move 'na' to state
-           move 2 to result-length.
+           if found-flag is equal to 'y'
+             move 'y' to chain-done
+           else
+             if chain-suffix is equal to 9
+               move 'y' to chain-done
+             else
+               add 1 to chain-suffix end-add
+               move spaces to chain-next-name
+               string
+                 section-name delimited by space
+                 '~' delimited by size
+                 chain-suffix delimited by size
+                 into chain-next-name
+               end-string
+               move chain-next-name to name
+               read keyvalue record
+                 invalid key
+                   move 'y' to chain-done
+               end-read
+             end-if
+           end-if.
+
+       rewrite-section-with-retry.
+           move 'n' to io-ok
+           perform
+             varying io-retry
+               from 1 by 1 until io-retry is greater than 3
+             rewrite ssection
+               invalid key
+                 continue
+               not invalid key
+                 move 'y' to io-ok
+             end-rewrite
+             if io-ok is equal to 'y'
+               exit perform
+             end-if
+             call 'C$SLEEP' using io-sleep-seconds
+           end-perform.
 
-       update-section.
-       end program add--apikey.
\ No newline at end of file
+       end program del--apikey.
