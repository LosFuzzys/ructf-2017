@@ -0,0 +1,6 @@
+         select optional keyvalue assign to external 'db.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is name
+           lock mode is automatic
+           sharing with all other.
