@@ -0,0 +1,84 @@
+       identification division.
+       program-id. lookup--apikey.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy dbselect.
+
+       data division.
+       file section.
+         copy dbrecord.
+
+       working-storage section.
+       01 need-more picture 9.
+       01 ind picture 9.
+       01 eof-flag picture x(1).
+       01 found-flag picture x(1).
+       01 base-name picture x(40).
+
+       linkage section.
+       01 argc binary-long unsigned.
+       01 argv.
+         02 search-key picture x(80).
+         02 filler picture x(933).
+       01 result.
+         02 state picture x(2).
+         02 owner-name picture x(40).
+         02 filler picture x(982).
+       01 result-length binary-long unsigned.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       find-api--section.
+           if argc is less than 23
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+           move 'n' to eof-flag
+           move 'n' to found-flag
+           move spaces to owner-name
+
+           move low-values to name
+           start keyvalue key is not less than name
+             invalid key
+               move 'y' to eof-flag
+           end-start
+
+           perform scan-next-section
+             until eof-flag is equal to 'y'
+               or found-flag is equal to 'y'
+
+           if found-flag is equal to 'y'
+             move base-name to owner-name
+             move 'ok' to state
+             move 42 to result-length
+           else
+             move 'nf' to state
+             move 2 to result-length
+           end-if
+
+           goback.
+
+       scan-next-section.
+           read keyvalue next record
+             at end
+               move 'y' to eof-flag
+           end-read
+
+           if eof-flag is not equal to 'y'
+             perform
+               varying ind
+                 from 1 by 1 until ind is greater than api-keys-count
+               if search-key is equal to api-key(ind)
+                 move 'y' to found-flag
+                 unstring name delimited by '~' into base-name
+               end-if
+             end-perform
+           end-if.
+
+       end program lookup--apikey.
