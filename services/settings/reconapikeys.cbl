@@ -0,0 +1,170 @@
+       identification division.
+       program-id. recon--sections.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy dbselectseq.
+         select optional registry-file assign to external 'registry.dat'
+           organization is line sequential.
+
+       data division.
+       file section.
+         copy dbrecord.
+         fd registry-file.
+         01 registry-line picture x(40).
+
+       working-storage section.
+       01 db-eof-flag picture x(1) value 'n'.
+       01 registry-eof-flag picture x(1) value 'n'.
+       01 reg-ind binary-long unsigned.
+       01 found-in-registry picture x(1).
+       01 base-name picture x(40).
+       01 already-reported picture x(1).
+       01 rep-ind binary-long unsigned.
+       01 reported-overflow picture x(1) value 'n'.
+       01 orphan-count binary-long unsigned value zero.
+       01 never-onboarded-count binary-long unsigned value zero.
+       01 orphan-count-disp picture zzzz9.
+       01 never-onboarded-count-disp picture zzzz9.
+       01 line-out picture x(132).
+       01 registry-overflow picture x(1) value 'n'.
+
+       01 registry-count binary-long unsigned value zero.
+       01 registry-table.
+         02 registry-entry occurs 1 to 500 times
+             depending on registry-count.
+           03 registry-name picture x(40).
+           03 registry-found picture x(1).
+
+       01 reported-count binary-long unsigned value zero.
+       01 reported-table.
+         02 reported-name occurs 1 to 500 times
+             depending on reported-count
+             picture x(40).
+
+       procedure division.
+       recon-api--sections.
+           open input registry-file
+           perform load-registry-entry
+             until registry-eof-flag is equal to 'y'
+           close registry-file
+
+           open input keyvalue
+           perform recon-next-section
+             until db-eof-flag is equal to 'y'
+           close keyvalue
+
+           perform
+             varying reg-ind
+               from 1 by 1 until reg-ind is greater than registry-count
+             if registry-found(reg-ind) is not equal to 'y'
+               move spaces to line-out
+               string
+                 'never onboarded: ' delimited by size
+                 registry-name(reg-ind) delimited by size
+                 into line-out
+               end-string
+               display line-out
+               add 1 to never-onboarded-count end-add
+             end-if
+           end-perform
+
+           move orphan-count to orphan-count-disp
+           move spaces to line-out
+           string
+             'orphan sections: ' delimited by size
+             orphan-count-disp delimited by size
+             into line-out
+           end-string
+           display line-out
+
+           move never-onboarded-count to never-onboarded-count-disp
+           move spaces to line-out
+           string
+             'never onboarded: ' delimited by size
+             never-onboarded-count-disp delimited by size
+             into line-out
+           end-string
+           display line-out
+
+           if registry-overflow is equal to 'y'
+             display
+               'registry.dat has more than 500 entries, truncated'
+           end-if
+
+           if reported-overflow is equal to 'y'
+             display
+               'more than 500 distinct orphan sections, orphan-count'
+               ' may double-count some'
+           end-if
+
+           stop run.
+
+       load-registry-entry.
+           read registry-file
+             at end
+               move 'y' to registry-eof-flag
+           end-read
+
+           if registry-eof-flag is not equal to 'y'
+             and registry-line is not equal to spaces
+             if registry-count is equal to 500
+               move 'y' to registry-overflow
+             else
+               add 1 to registry-count
+               move registry-line to registry-name(registry-count)
+               move 'n' to registry-found(registry-count)
+             end-if
+           end-if.
+
+       recon-next-section.
+           read keyvalue next record
+             at end
+               move 'y' to db-eof-flag
+           end-read
+
+           if db-eof-flag is not equal to 'y'
+             unstring name delimited by '~' into base-name
+
+             move 'n' to found-in-registry
+             perform
+               varying reg-ind
+                 from 1 by 1
+                 until reg-ind is greater than registry-count
+               if base-name is equal to registry-name(reg-ind)
+                 move 'y' to found-in-registry
+                 move 'y' to registry-found(reg-ind)
+               end-if
+             end-perform
+
+             move 'n' to already-reported
+             perform
+               varying rep-ind
+                 from 1 by 1
+                 until rep-ind is greater than reported-count
+               if base-name is equal to reported-name(rep-ind)
+                 move 'y' to already-reported
+               end-if
+             end-perform
+
+             if found-in-registry is not equal to 'y'
+               and already-reported is not equal to 'y'
+               move spaces to line-out
+               string
+                 'orphan section: ' delimited by size
+                 base-name delimited by size
+                 into line-out
+               end-string
+               display line-out
+               add 1 to orphan-count end-add
+               if reported-count is equal to 500
+                 move 'y' to reported-overflow
+               else
+                 add 1 to reported-count
+                 move base-name to reported-name(reported-count)
+               end-if
+             end-if
+           end-if.
+
+       end program recon--sections.
