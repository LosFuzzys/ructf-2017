@@ -0,0 +1,176 @@
+       identification division.
+       program-id. purge--apikeys.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy dbselectseq.
+
+       data division.
+       file section.
+         copy dbrecord.
+
+       working-storage section.
+       01 eof-flag picture x(1) value 'n'.
+       01 section-changed picture x(1).
+       01 ind picture 9.
+       01 keep-ind picture 9.
+       01 clear-ind picture 9.
+       01 orig-count picture 9.
+       01 sections-touched binary-long unsigned value zero.
+       01 keys-purged binary-long unsigned value zero.
+       01 sections-failed binary-long unsigned value zero.
+       01 section-purge-count picture 9.
+       01 sections-touched-disp picture zzzz9.
+       01 keys-purged-disp picture zzzz9.
+       01 sections-failed-disp picture zzzz9.
+       01 line-out picture x(132).
+       01 io-ok picture x(1).
+       01 io-retry picture 9.
+       01 io-sleep-seconds picture 9(4) comp value 1.
+
+       01 retention-arg picture x(4).
+       01 retention-text picture x(4) justified right.
+       01 retention-days picture 9(4) value 90.
+
+       01 today-date picture 9(8).
+       01 today-julian binary-long.
+
+       01 created-julian binary-long.
+       01 age-days binary-long.
+
+       procedure division.
+       purge-api--keys.
+           accept retention-arg from command-line
+           if retention-arg is not equal to spaces
+             move function trim(retention-arg) to retention-text
+             inspect retention-text replacing leading space by zero
+             if retention-text is numeric
+               move retention-text to retention-days
+             end-if
+           end-if
+
+           accept today-date from date yyyymmdd
+           compute today-julian = function integer-of-date(today-date)
+
+           open i-o keyvalue
+
+           perform purge-next-section
+             until eof-flag is equal to 'y'
+
+           move sections-touched to sections-touched-disp
+           move spaces to line-out
+           string
+             'sections with expired keys purged: ' delimited by size
+             sections-touched-disp delimited by size
+             into line-out
+           end-string
+           display line-out
+
+           move keys-purged to keys-purged-disp
+           move spaces to line-out
+           string
+             'keys purged: ' delimited by size
+             keys-purged-disp delimited by size
+             into line-out
+           end-string
+           display line-out
+
+           move sections-failed to sections-failed-disp
+           move spaces to line-out
+           string
+             'sections failed to purge: ' delimited by size
+             sections-failed-disp delimited by size
+             into line-out
+           end-string
+           display line-out
+
+           close keyvalue
+           stop run.
+
+       purge-next-section.
+           read keyvalue next record
+             at end
+               move 'y' to eof-flag
+           end-read
+
+           if eof-flag is not equal to 'y'
+             move 'n' to section-changed
+             move api-keys-count to orig-count
+             move zero to keep-ind
+             move zero to section-purge-count
+
+             perform
+               varying ind
+                 from 1 by 1 until ind is greater than orig-count
+               if created-date(ind) is equal to zero
+                 add 1 to keep-ind end-add
+                 if keep-ind is not equal to ind
+                   move api-key(ind) to api-key(keep-ind)
+                   move created-date(ind) to created-date(keep-ind)
+                 end-if
+               else
+                 compute created-julian =
+                   function integer-of-date(created-date(ind))
+                 compute age-days = today-julian - created-julian
+
+                 if age-days is greater than retention-days
+                   move 'y' to section-changed
+                   add 1 to section-purge-count end-add
+                 else
+                   add 1 to keep-ind end-add
+                   if keep-ind is not equal to ind
+                     move api-key(ind) to api-key(keep-ind)
+                     move created-date(ind) to created-date(keep-ind)
+                   end-if
+                 end-if
+               end-if
+             end-perform
+
+             if section-changed is equal to 'y'
+               add 1 to keep-ind giving clear-ind
+               perform
+                 varying clear-ind
+                   from clear-ind by 1
+                   until clear-ind is greater than orig-count
+                 move spaces to api-key(clear-ind)
+                 move zero to created-date(clear-ind)
+               end-perform
+
+               move keep-ind to api-keys-count
+               perform rewrite-section-with-retry
+
+               if io-ok is equal to 'y'
+                 add 1 to sections-touched end-add
+                 add section-purge-count to keys-purged end-add
+               else
+                 add 1 to sections-failed end-add
+                 move spaces to line-out
+                 string
+                   'rewrite failed, not purged: ' delimited by size
+                   name delimited by size
+                   into line-out
+                 end-string
+                 display line-out
+               end-if
+             end-if
+           end-if.
+
+       rewrite-section-with-retry.
+           move 'n' to io-ok
+           perform
+             varying io-retry
+               from 1 by 1 until io-retry is greater than 3
+             rewrite ssection
+               invalid key
+                 continue
+               not invalid key
+                 move 'y' to io-ok
+             end-rewrite
+             if io-ok is equal to 'y'
+               exit perform
+             end-if
+             call 'C$SLEEP' using io-sleep-seconds
+           end-perform.
+
+       end program purge--apikeys.
