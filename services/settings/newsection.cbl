@@ -0,0 +1,95 @@
+       identification division.
+       program-id. new--section.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy dbselect.
+
+       data division.
+       file section.
+         copy dbrecord.
+
+       working-storage section.
+       01 need-more picture 9.
+       01 today-date picture 9(8).
+       01 tilde-count picture 9(2).
+       01 io-ok picture x(1).
+       01 io-retry picture 9.
+       01 io-sleep-seconds picture 9(4) comp value 1.
+
+       linkage section.
+       01 argc binary-long unsigned.
+       01 argv.
+         02 section-name picture x(40).
+         02 initial-key picture x(80).
+         02 filler picture x(893).
+       01 result.
+         02 state picture x(2).
+         02 filler picture x(1022).
+       01 result-length binary-long unsigned.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       new-api--section.
+           if argc is less than 33
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+           move zero to tilde-count
+           inspect section-name tallying tilde-count for all '~'
+           if tilde-count is greater than zero
+             move 'iv' to state
+             move 2 to result-length
+             goback
+           end-if
+
+           move section-name to name
+           read keyvalue record
+             invalid key
+               move spaces to ssection
+               move section-name to name
+               move zero to api-keys-count
+               move initial-key to api-key(1)
+               accept today-date from date yyyymmdd
+               move today-date to created-date(1)
+               add 1 to api-keys-count end-add
+               perform write-section-with-retry
+
+               if io-ok is not equal to 'y'
+                 move 'fl' to state
+                 move 2 to result-length
+                 goback
+               end-if
+
+               move 'ok' to state
+               move 2 to result-length
+               goback
+           end-read
+
+           move 'dp' to state
+           move 2 to result-length
+           goback.
+
+       write-section-with-retry.
+           move 'n' to io-ok
+           perform
+             varying io-retry
+               from 1 by 1 until io-retry is greater than 3
+             write ssection
+               invalid key
+                 continue
+               not invalid key
+                 move 'y' to io-ok
+             end-write
+             if io-ok is equal to 'y'
+               exit perform
+             end-if
+             call 'C$SLEEP' using io-sleep-seconds
+           end-perform.
+
+       end program new--section.
