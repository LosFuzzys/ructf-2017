@@ -0,0 +1,118 @@
+       identification division.
+       program-id. rpt--apikeys.
+
+       environment division.
+       input-output section.
+       file-control.
+         copy dbselectseq.
+
+       data division.
+       file section.
+         copy dbrecord.
+
+       working-storage section.
+       01 eof-flag picture x(1) value 'n'.
+       01 ind picture 9.
+       01 full-count binary-long unsigned value zero.
+       01 section-count binary-long unsigned value zero.
+       01 full-count-disp picture zzzz9.
+       01 section-count-disp picture zzzz9.
+       01 line-out picture x(132).
+       01 base-name picture x(40).
+       01 tail-name picture x(40).
+       01 already-listed picture x(1).
+       01 list-ind binary-long unsigned.
+       01 listed-overflow picture x(1) value 'n'.
+
+       01 listed-count binary-long unsigned value zero.
+       01 listed-table.
+         02 listed-name occurs 1 to 500 times
+             depending on listed-count
+             picture x(40).
+
+       procedure division.
+       list-api--keys.
+           open input keyvalue
+
+           perform read-next-section
+             until eof-flag is equal to 'y'
+
+           move full-count to full-count-disp
+           move spaces to line-out
+           string
+             'sections at the mk cap: ' delimited by size
+             full-count-disp delimited by size
+             into line-out
+           end-string
+           display line-out
+
+           move section-count to section-count-disp
+           move spaces to line-out
+           string
+             'sections listed: ' delimited by size
+             section-count-disp delimited by size
+             into line-out
+           end-string
+           display line-out
+
+           if listed-overflow is equal to 'y'
+             display
+               'more than 500 distinct sections, section-count may'
+               ' double-count some'
+           end-if
+
+           close keyvalue
+           stop run.
+
+       read-next-section.
+           read keyvalue next record
+             at end
+               move 'y' to eof-flag
+           end-read
+
+           if eof-flag is not equal to 'y'
+             move spaces to base-name
+             move spaces to tail-name
+             unstring name delimited by '~' into base-name tail-name
+
+             move 'n' to already-listed
+             perform
+               varying list-ind
+                 from 1 by 1 until list-ind is greater than listed-count
+               if base-name is equal to listed-name(list-ind)
+                 move 'y' to already-listed
+               end-if
+             end-perform
+
+             if already-listed is not equal to 'y'
+               add 1 to section-count end-add
+               if listed-count is equal to 500
+                 move 'y' to listed-overflow
+               else
+                 add 1 to listed-count
+                 move base-name to listed-name(listed-count)
+               end-if
+             end-if
+
+             move spaces to line-out
+             string
+               name delimited by size
+               '  keys=' delimited by size
+               api-keys-count delimited by size
+               into line-out
+             end-string
+             display line-out
+
+             perform
+               varying ind
+                 from 1 by 1 until ind is greater than api-keys-count
+               display '    ' api-key(ind)
+             end-perform
+
+             if tail-name is equal to '9'
+               and api-keys-count is equal to 9
+               add 1 to full-count end-add
+             end-if
+           end-if.
+
+       end program rpt--apikeys.
